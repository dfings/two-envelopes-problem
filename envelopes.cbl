@@ -1,68 +1,935 @@
-*> $ brew install open-cobol
-*> $ cobc -I/Users/$USER/homebrew/include -L/Users/$USER/homebrew/lib -free -x -o envelopes_cbl envelopes.cbl
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ENVELOPES.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   *> Constants
-   01 WS-NUM-TRIALS PIC 9(5) VALUE 10000.
-   01 WS-PRIOR-LOWER-MAX PIC 9(3) VALUE 100.
-   *> Variables
-   01 WS-CUTOFF PIC 9(3).
-   01 WS-TOTAL COMP-2.
-   01 WS-TRIAL-NUM PIC 9(5).
-   01 WS-EXPECTED-VALUE COMP-2.
-   01 WS-LOWER-VALUE COMP-2.
-   01 WS-HIGHER-VALUE COMP-2.
-   01 WS-VALUE COMP-2.
-   *> RNG support
-   01 WS-RNG COMP-2.
-   01 WS-TMP PIC 9(4).
-
-PROCEDURE DIVISION.
-   MAIN.
-   *> Approximates the expected value for each integral cutoff value.
-   PERFORM MULTI-TRIAL VARYING WS-CUTOFF 
-       FROM 0 BY 1 UNTIL WS-CUTOFF>2*WS-PRIOR-LOWER-MAX.
-   STOP RUN.
-
-   MULTI-TRIAL.
-   *> Runs many trials at a given cutoff to approximate the expected value.
-   COMPUTE WS-TOTAL = 0.
-   PERFORM SINGLE-TRIAL VARYING WS-TRIAL-NUM 
-       FROM 1 BY 1 UNTIL WS-TRIAL-NUM > WS-NUM-TRIALS.
-   COMPUTE WS-EXPECTED-VALUE = WS-TOTAL / WS-NUM-TRIALS
-   DISPLAY 'cutoff='WS-CUTOFF', expected_value='WS-EXPECTED-VALUE.
-
-   SINGLE-TRIAL.
-   *> Runs a single trial where an envelope is chosen.  If the chosen envelope 
-   *> has a value < cutoff, the function will switch envelopes, otherwise it 
-   *> will keep the envelope it has chosen. Returns the value of the envelope 
-   *> it ultimately selects.
-   PERFORM RNG.
-   COMPUTE WS-LOWER-VALUE = WS-RNG * WS-PRIOR-LOWER-MAX.
-   COMPUTE WS-HIGHER-VALUE = 2 * WS-LOWER-VALUE
-   PERFORM RNG.
-   IF WS-RNG < 0.5 THEN 
-     IF WS-LOWER-VALUE >= WS-CUTOFF THEN
-       COMPUTE WS-VALUE = WS-LOWER-VALUE
-     ELSE
-       COMPUTE WS-VALUE = WS-HIGHER-VALUE
-     END-IF
-   ELSE
-      IF WS-HIGHER-VALUE >= WS-CUTOFF THEN
-       COMPUTE WS-VALUE = WS-HIGHER-VALUE
-     ELSE
-       COMPUTE WS-VALUE = WS-LOWER-VALUE
-     END-IF  
-   END-IF.
-   COMPUTE WS-TOTAL= WS-TOTAL + WS-VALUE.
-
-   RNG.
-   *> FUNCTION RANDOM produces a non-uniform distribution.
-   *> So ignore the first 5 digits it produces.
-   COMPUTE WS-RNG = FUNCTION RANDOM.
-   COMPUTE WS-TMP = WS-RNG * 10000.
-   COMPUTE WS-RNG = WS-RNG * 10000 - WS-TMP.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     ENVELOPES.
+000030 AUTHOR.         D. FINGS.
+000040 INSTALLATION.   ACTUARIAL SYSTEMS.
+000050 DATE-WRITTEN.   2024-02-01.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************
+000090*  MODIFICATION HISTORY                              *
+000100*-----------------------------------------------------*
+000110*  DATE        INIT  DESCRIPTION                      *
+000120*  2024-02-01   DF   ORIGINAL MONTE CARLO SIMULATION   *
+000130*                    OF THE TWO ENVELOPES CUTOFF       *
+000140*                    STRATEGY.                         *
+000150*  2026-08-09   DF   CONTROL FILE NOW DRIVES TRIAL      *
+000160*                    COUNT, PRIOR MAX, AND THE CUTOFF   *
+000170*                    SWEEP RANGE/STEP. THESE WERE       *
+000180*                    WORKING-STORAGE LITERALS BEFORE.   *
+000190*  2026-08-09   DF   ADDED HISTORY FILE AND DAY-OVER-   *
+000200*                    DAY DRIFT RECONCILIATION REPORT.   *
+000210*  2026-08-09   DF   NOW TRACKS AND REPORTS THE OPTIMAL  *
+000220*                    CUTOFF SEEN OVER THE SWEEP.          *
+000230*  2026-08-09   DF   ENVELOPE VALUE CAN NOW BE DRAWN      *
+000240*                    FROM AN EXPONENTIAL OR LOG-UNIFORM   *
+000250*                    PRIOR INSTEAD OF JUST UNIFORM.       *
+000260*  2026-08-09   DF   MULTI-TRIAL NOW STOPS EARLY ONCE     *
+000270*                    THE RUNNING STANDARD ERROR FOR A     *
+000280*                    CUTOFF CONVERGES.                    *
+000290*  2026-08-09   DF   ADDED CLOSED-FORM VALIDATION OF THE  *
+000300*                    SIMULATED EXPECTED VALUE UNDER THE   *
+000310*                    UNIFORM PRIOR.                       *
+000320*  2026-08-09   DF   ADDED A FIXED-FORMAT RESULTS DATASET *
+000330*                    FOR DOWNSTREAM REPORTING TOOLS.      *
+000340*  2026-08-09   DF   ADDED CHECKPOINT/RESTART SO AN        *
+000350*                    INTERRUPTED SWEEP DOES NOT HAVE TO   *
+000360*                    BE RERUN FROM CUTOFF ZERO.           *
+000370*  2026-08-09   DF   RESULTS NOW CARRY THE STANDARD ERROR *
+000380*                    AND A 95 PERCENT CONFIDENCE INTERVAL *
+000390*                    ALONGSIDE THE EXPECTED VALUE.        *
+000400*  2026-08-09   DF   THE RNG CAN NOW BE SEEDED FROM THE   *
+000410*                    CONTROL RECORD FOR REPRODUCIBLE      *
+000420*                    RUNS; THE SEED IN EFFECT IS LOGGED.  *
+000430*  2026-08-09   DF   RESTART NO LONGER RE-SEEDS BLINDLY -  *
+000440*                    IT FAST-FORWARDS THE RNG AND CARRIES *
+000450*                    THE OPTIMAL-CUTOFF TRACKING ACROSS    *
+000460*                    THE RESTART SO BOTH MATCH WHAT A      *
+000470*                    SINGLE CONTINUOUS RUN WOULD PRODUCE.  *
+000480*****************************************************
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520*****************************************************
+000530*  RUN CONTROL FILE - ONE RECORD TELLING THIS RUN     *
+000540*  HOW MANY TRIALS TO RUN, THE PRIOR MAXIMUM, AND THE  *
+000550*  CUTOFF SWEEP RANGE.  LETS THE BUSINESS SIDE RUN     *
+000560*  ALTERNATE SCENARIOS WITHOUT A RECOMPILE.            *
+000570*****************************************************
+000580     SELECT CONTROL-FILE ASSIGN TO CTLIN
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS FS-CONTROL-FILE.
+000610*****************************************************
+000620*  HISTORY FILE - ONE RECORD PER RUN-DATE/CUTOFF      *
+000630*  COMBINATION, KEPT ACROSS RUNS SO TODAY'S EXPECTED   *
+000640*  VALUES CAN BE RECONCILED AGAINST THE PRIOR RUN'S.   *
+000650*****************************************************
+000660     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS HIST-PRIME-KEY
+000700         ALTERNATE RECORD KEY IS HIST-CUTOFF
+000710             WITH DUPLICATES
+000720         FILE STATUS IS FS-HISTORY-FILE.
+000730*****************************************************
+000740*  RECONCILIATION REPORT - FLAGS ANY CUTOFF WHOSE      *
+000750*  EXPECTED VALUE MOVED MORE THAN THE DRIFT THRESHOLD   *
+000760*  SINCE THE PRIOR RUN.                                 *
+000770*****************************************************
+000780     SELECT RECONCILE-FILE ASSIGN TO RECONOUT
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS FS-RECONCILE-FILE.
+000810*****************************************************
+000820*  RESULTS FILE - ONE FIXED-FORMAT RECORD PER CUTOFF,  *
+000830*  FOR LOADING THE DAY'S RUN INTO A SPREADSHEET OR THE  *
+000840*  REPORTING TOOL INSTEAD OF SCREEN-SCRAPING SYSOUT.    *
+000850*****************************************************
+000860     SELECT RESULT-FILE ASSIGN TO RESULTOUT
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS FS-RESULT-FILE.
+000890*****************************************************
+000900*  CHECKPOINT FILE - REMEMBERS THE LAST CUTOFF THIS     *
+000910*  RUN COMPLETED SO AN ABEND DOES NOT COST A FULL       *
+000920*  RE-RUN OF THE SWEEP.                                 *
+000930*****************************************************
+000940     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS FS-CHECKPOINT-FILE.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  CONTROL-FILE.
+001010 01  CONTROL-RECORD.
+001020     05  CTL-NUM-TRIALS          PIC 9(05).
+001030     05  CTL-PRIOR-LOWER-MAX     PIC 9(03).
+001040     05  CTL-CUTOFF-START        PIC 9(03).
+001050     05  CTL-CUTOFF-STOP         PIC 9(03).
+001060     05  CTL-CUTOFF-STEP         PIC 9(03).
+001070     05  CTL-DRIFT-THRESHOLD     PIC 9(03)V9(02).
+001080     05  CTL-DIST-MODE           PIC X(01).
+001090     05  CTL-EARLY-STOP-TOL      PIC 9(03)V9(04).
+001100     05  CTL-VALIDATION-TOL      PIC 9(03)V9(04).
+001110     05  CTL-RNG-SEED            PIC 9(09).
+001120     05  FILLER                  PIC X(02).
+001130
+001140 FD  HISTORY-FILE.
+001150 01  HISTORY-RECORD.
+001160     05  HIST-PRIME-KEY.
+001170         10  HIST-RUN-DATE       PIC 9(08).
+001180         10  HIST-CUTOFF         PIC 9(03).
+001190     05  HIST-EXPECTED-VALUE     COMP-2.
+001200     05  FILLER                  PIC X(20).
+001210
+001220 FD  RECONCILE-FILE.
+001230 01  RECONCILE-RECORD.
+001240     05  RPT-CUTOFF              PIC 9(03).
+001250     05  FILLER                  PIC X(02) VALUE SPACES.
+001260     05  RPT-PRIOR-VALUE         PIC -(04)9.99.
+001270     05  FILLER                  PIC X(02) VALUE SPACES.
+001280     05  RPT-CURRENT-VALUE       PIC -(04)9.99.
+001290     05  FILLER                  PIC X(02) VALUE SPACES.
+001300     05  RPT-DIFF                PIC -(04)9.99.
+001310
+001320 FD  RESULT-FILE.
+001330 01  RESULT-RECORD.
+001340     05  RES-CUTOFF              PIC 9(03).
+001350     05  FILLER                  PIC X(02) VALUE SPACES.
+001360     05  RES-EXPECTED-VALUE      PIC -(04)9.99.
+001370     05  FILLER                  PIC X(02) VALUE SPACES.
+001380     05  RES-NUM-TRIALS          PIC 9(05).
+001390     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  RES-STD-ERROR           PIC -(04)9.99.
+001410     05  FILLER                  PIC X(02) VALUE SPACES.
+001420     05  RES-CI-LOW              PIC -(04)9.99.
+001430     05  FILLER                  PIC X(02) VALUE SPACES.
+001440     05  RES-CI-HIGH             PIC -(04)9.99.
+001450
+001460
+001470 FD  CHECKPOINT-FILE.
+001480 01  CHECKPOINT-RECORD.
+001490     05  CKPT-CUTOFF             PIC 9(03).
+001500     05  CKPT-COMPLETE-FLAG      PIC X(01).
+001510         88  CKPT-RUN-COMPLETE       VALUE "Y".
+001520         88  CKPT-RUN-INCOMPLETE     VALUE "N".
+001530     05  FILLER                  PIC X(02) VALUE SPACES.
+001540     05  CKPT-OPTIMAL-CUTOFF     PIC 9(03).
+001550     05  FILLER                  PIC X(02) VALUE SPACES.
+001560     05  CKPT-OPTIMAL-VALUE      PIC S9(04)V99 SIGN IS
+001570         LEADING SEPARATE CHARACTER.
+001580
+001590 WORKING-STORAGE SECTION.
+001600*****************************************************
+001610*  FILE STATUS SWITCHES                              *
+001620*****************************************************
+001630 01  FS-CONTROL-FILE             PIC X(02).
+001640     88  FS-CONTROL-OK                VALUE "00".
+001650     88  FS-CONTROL-EOF                VALUE "10".
+001660
+001670*****************************************************
+001680*  RUN PARAMETERS - LOADED FROM THE CONTROL RECORD    *
+001690*  AT START-UP.  DEFAULTED IF NO CONTROL FILE IS      *
+001700*  PRESENT SO THE PROGRAM STILL RUNS STANDALONE.      *
+001710*****************************************************
+001720 01  WS-NUM-TRIALS               PIC 9(05) VALUE 10000.
+001730 01  WS-PRIOR-LOWER-MAX          PIC 9(03) VALUE 100.
+001740 01  WS-CUTOFF-START             PIC 9(03) VALUE ZERO.
+001750 01  WS-CUTOFF-STOP              PIC 9(03) VALUE 200.
+001760 01  WS-CUTOFF-STEP              PIC 9(03) VALUE 1.
+001770
+001780*****************************************************
+001790*  SWITCHES                                          *
+001800*****************************************************
+001810 01  SW-CONTROL-FILE-PRESENT     PIC X(01) VALUE "N".
+001820     88  CONTROL-FILE-PRESENT         VALUE "Y".
+001830     88  CONTROL-FILE-NOT-PRESENT     VALUE "N".
+001840
+001850*****************************************************
+001860*  SIMULATION VARIABLES                               *
+001870*****************************************************
+001880 01  WS-CUTOFF                   PIC 9(03).
+001890 01  WS-TOTAL                    COMP-2.
+001900 01  WS-TRIAL-NUM                PIC 9(05).
+001910 01  WS-EXPECTED-VALUE           COMP-2.
+001920 01  WS-LOWER-VALUE              COMP-2.
+001930 01  WS-HIGHER-VALUE             COMP-2.
+001940 01  WS-VALUE                    COMP-2.
+001950
+001960*****************************************************
+001970*  EARLY-STOPPING SUPPORT                              *
+001980*  WS-TOTAL-SQ ACCUMULATES THE SUM OF SQUARED TRIAL     *
+001990*  VALUES SO A RUNNING STANDARD ERROR CAN BE WATCHED    *
+002000*  AND, ONCE IT DROPS BELOW WS-EARLY-STOP-TOL, THE       *
+002010*  TRIAL LOOP FOR THIS CUTOFF CAN STOP SHORT OF          *
+002020*  WS-NUM-TRIALS.                                       *
+002030*****************************************************
+002040 01  WS-TOTAL-SQ                 COMP-2.
+002050 01  WS-TRIALS-USED              PIC 9(05).
+002060 01  WS-VARIANCE                 COMP-2.
+002070 01  WS-STD-ERROR                COMP-2.
+002080 01  WS-EARLY-STOP-TOL           COMP-2 VALUE 0.
+002090 01  WS-CHECK-QUOTIENT           PIC 9(05).
+002100 01  WS-CHECK-REMAINDER          PIC 9(05).
+002110 01  SW-EARLY-STOP                PIC X(01) VALUE "N".
+002120     88  EARLY-STOP-TRIGGERED         VALUE "Y".
+002130     88  EARLY-STOP-NOT-TRIGGERED     VALUE "N".
+002140
+002150*****************************************************
+002160*  CONFIDENCE-INTERVAL SUPPORT                         *
+002170*  WS-STD-ERROR IS CONVERTED TO A 95 PERCENT NORMAL    *
+002180*  CONFIDENCE INTERVAL AROUND WS-EXPECTED-VALUE USING  *
+002190*  THE USUAL 1.96 SIGMA HALF-WIDTH.                    *
+002200*****************************************************
+002210 01  WS-CI-HALF-WIDTH            COMP-2.
+002220 01  WS-CI-LOW                   COMP-2.
+002230 01  WS-CI-HIGH                  COMP-2.
+002240
+002250*****************************************************
+002260*  CLOSED-FORM VALIDATION SUPPORT                      *
+002270*****************************************************
+002280 01  WS-VALIDATION-TOL           COMP-2 VALUE 1.0.
+002290 01  WS-THEORETICAL-VALUE        COMP-2.
+002300 01  WS-VALIDATION-DIFF          COMP-2.
+002310 01  WS-VALIDATION-FLOOR         COMP-2.
+002320
+002330*****************************************************
+002340*  ENVELOPE-VALUE DISTRIBUTION MODE                    *
+002350*****************************************************
+002360 01  WS-DIST-MODE                PIC X(01) VALUE "U".
+002370     88  DIST-UNIFORM                 VALUE "U".
+002380     88  DIST-EXPONENTIAL             VALUE "E".
+002390     88  DIST-LOG-UNIFORM             VALUE "L".
+002400
+002410*****************************************************
+002420*  OPTIMAL CUTOFF TRACKING                             *
+002430*****************************************************
+002440 01  WS-OPTIMAL-CUTOFF           PIC 9(03).
+002450 01  WS-OPTIMAL-VALUE            COMP-2 VALUE -1.
+002460 01  SW-OPTIMAL-SET               PIC X(01) VALUE "N".
+002470     88  OPTIMAL-SET                  VALUE "Y".
+002480     88  OPTIMAL-NOT-SET               VALUE "N".
+002490
+002500*****************************************************
+002510*  RNG SUPPORT                                        *
+002520*  WS-RNG-SEED, WHEN NONZERO, RESEEDS FUNCTION RANDOM   *
+002530*  AT START-UP SO A RUN CAN BE REPRODUCED EXACTLY.  THE *
+002540*  SEED ACTUALLY USED IS ECHOED TO SYSOUT FOR THE LOG.  *
+002550*****************************************************
+002560 01  WS-RNG                      COMP-2.
+002570 01  WS-TMP                      PIC 9(04).
+002580 01  WS-RNG-SEED                 PIC 9(09) VALUE ZERO.
+002590 01  SW-RNG-SEEDED                PIC X(01) VALUE "N".
+002600     88  RNG-SEED-GIVEN               VALUE "Y".
+002610     88  RNG-SEED-NOT-GIVEN           VALUE "N".
+002620 01  WS-FAST-FORWARD-TRIALS      PIC 9(09) VALUE ZERO.
+002630 01  WS-FAST-FORWARD-DRAWS       PIC 9(09) VALUE ZERO.
+002640
+002650*****************************************************
+002660*  HISTORY / RECONCILIATION SUPPORT                   *
+002670*****************************************************
+002680 01  FS-HISTORY-FILE              PIC X(02).
+002690     88  HISTORY-OK                   VALUE "00".
+002700     88  HISTORY-EOF                  VALUE "10".
+002710     88  HISTORY-KEY-NOT-FOUND        VALUE "23".
+002720     88  HISTORY-FILE-MISSING         VALUE "35".
+002730
+002740 01  FS-RECONCILE-FILE            PIC X(02).
+002750     88  FS-RECONCILE-OK              VALUE "00".
+002760     88  FS-RECONCILE-EOF              VALUE "10".
+002770 01  FS-RESULT-FILE               PIC X(02).
+002780     88  FS-RESULT-OK                  VALUE "00".
+002790     88  FS-RESULT-EOF                  VALUE "10".
+002800 01  FS-CHECKPOINT-FILE           PIC X(02).
+002810     88  CHECKPOINT-OK                 VALUE "00".
+002820     88  CHECKPOINT-MISSING            VALUE "35".
+002830
+002840 01  SW-RESUMING                  PIC X(01) VALUE "N".
+002850     88  RESUMING-RUN                  VALUE "Y".
+002860     88  NOT-RESUMING-RUN              VALUE "N".
+002870
+002880 01  WS-RUN-DATE                  PIC 9(08).
+002890 01  WS-DRIFT-THRESHOLD           COMP-2 VALUE 5.0.
+002900 01  WS-PRIOR-EXPECTED-VALUE      COMP-2.
+002910 01  WS-EV-DIFF                   COMP-2.
+002920
+002930 01  SW-PRIOR-FOUND                PIC X(01) VALUE "N".
+002940     88  PRIOR-RUN-FOUND               VALUE "Y".
+002950     88  PRIOR-RUN-NOT-FOUND           VALUE "N".
+002960
+002970 PROCEDURE DIVISION.
+002980*****************************************************
+002990*  0000-MAINLINE                                      *
+003000*  APPROXIMATES THE EXPECTED VALUE FOR EACH INTEGRAL   *
+003010*  CUTOFF VALUE OVER THE CONFIGURED SWEEP RANGE.       *
+003020*****************************************************
+003030 0000-MAINLINE.
+003040     PERFORM 1000-INITIALIZE
+003050         THRU 1000-INITIALIZE-EXIT.
+003060
+003070     PERFORM 3000-MULTI-TRIAL
+003080         THRU 3000-MULTI-TRIAL-EXIT
+003090         VARYING WS-CUTOFF FROM WS-CUTOFF-START
+003100         BY WS-CUTOFF-STEP
+003110         UNTIL WS-CUTOFF > WS-CUTOFF-STOP.
+003120
+003130     PERFORM 9000-FINALIZE
+003140         THRU 9000-FINALIZE-EXIT.
+003150
+003160     STOP RUN.
+003170
+003180*****************************************************
+003190*  1000-INITIALIZE                                    *
+003200*  READS THE RUN CONTROL RECORD, IF ONE IS PRESENT,    *
+003210*  AND LOADS THE RUN PARAMETERS.  WHEN NO CONTROL      *
+003220*  FILE IS FOUND THE BUILT-IN DEFAULTS ABOVE ARE LEFT  *
+003230*  IN PLACE SO THE PROGRAM STILL RUNS STANDALONE.      *
+003240*****************************************************
+003250 1000-INITIALIZE.
+003260     OPEN INPUT CONTROL-FILE.
+003270     IF FS-CONTROL-OK
+003280         SET CONTROL-FILE-PRESENT TO TRUE
+003290         READ CONTROL-FILE
+003300             AT END
+003310                 SET CONTROL-FILE-NOT-PRESENT TO TRUE
+003320         END-READ
+003330     ELSE
+003340         SET CONTROL-FILE-NOT-PRESENT TO TRUE
+003350     END-IF.
+003360
+003370     IF CONTROL-FILE-PRESENT
+003380         IF CTL-NUM-TRIALS > 0
+003390             MOVE CTL-NUM-TRIALS TO WS-NUM-TRIALS
+003400         END-IF
+003410         IF CTL-PRIOR-LOWER-MAX > 0
+003420             MOVE CTL-PRIOR-LOWER-MAX TO WS-PRIOR-LOWER-MAX
+003430         END-IF
+003440         MOVE CTL-CUTOFF-START    TO WS-CUTOFF-START
+003450         IF CTL-CUTOFF-STOP > 0
+003460             MOVE CTL-CUTOFF-STOP TO WS-CUTOFF-STOP
+003470         END-IF
+003480         MOVE CTL-CUTOFF-STEP     TO WS-CUTOFF-STEP
+003490         IF CTL-DRIFT-THRESHOLD > 0
+003500             MOVE CTL-DRIFT-THRESHOLD TO WS-DRIFT-THRESHOLD
+003510         END-IF
+003520         IF CTL-DIST-MODE = "U" OR "E" OR "L"
+003530             MOVE CTL-DIST-MODE TO WS-DIST-MODE
+003540         END-IF
+003550         MOVE CTL-EARLY-STOP-TOL TO WS-EARLY-STOP-TOL
+003560         IF CTL-VALIDATION-TOL > 0
+003570             MOVE CTL-VALIDATION-TOL TO WS-VALIDATION-TOL
+003580         END-IF
+003590         IF CTL-RNG-SEED > 0
+003600             MOVE CTL-RNG-SEED TO WS-RNG-SEED
+003610             SET RNG-SEED-GIVEN TO TRUE
+003620         END-IF
+003630         CLOSE CONTROL-FILE
+003640     END-IF.
+003650
+003660     IF WS-CUTOFF-STEP = ZERO
+003670         MOVE 1 TO WS-CUTOFF-STEP
+003680     END-IF.
+003690
+003700     DISPLAY "ENVELOPES CONTROL: TRIALS="     WS-NUM-TRIALS
+003710         " PRIOR-MAX=" WS-PRIOR-LOWER-MAX
+003720         " CUTOFF=" WS-CUTOFF-START "/" WS-CUTOFF-STOP
+003730         "/" WS-CUTOFF-STEP.
+003740
+003750     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003760
+003770     PERFORM 1210-OPEN-HISTORY-FILE
+003780         THRU 1210-OPEN-HISTORY-FILE-EXIT.
+003790
+003800     PERFORM 1300-CHECK-RESTART
+003810         THRU 1300-CHECK-RESTART-EXIT.
+003820
+003830     PERFORM 1220-SEED-RNG
+003840         THRU 1220-SEED-RNG-EXIT.
+003850
+003860     IF RESUMING-RUN AND RNG-SEED-GIVEN
+003870         PERFORM 1230-FAST-FORWARD-RNG
+003880             THRU 1230-FAST-FORWARD-RNG-EXIT
+003890     END-IF.
+003900
+003910     PERFORM 1240-OPEN-OUTPUT-FILES
+003920         THRU 1240-OPEN-OUTPUT-FILES-EXIT.
+003930 1000-INITIALIZE-EXIT.
+003940     EXIT.
+003950
+003960*****************************************************
+003970*  1210-OPEN-HISTORY-FILE                              *
+003980*  OPENS THE HISTORY FILE FOR UPDATE, CREATING IT ON    *
+003990*  ITS VERY FIRST USE IF IT DOES NOT YET EXIST.         *
+004000*****************************************************
+004010 1210-OPEN-HISTORY-FILE.
+004020     OPEN I-O HISTORY-FILE.
+004030     IF HISTORY-FILE-MISSING
+004040         OPEN OUTPUT HISTORY-FILE
+004050         CLOSE HISTORY-FILE
+004060         OPEN I-O HISTORY-FILE
+004070     END-IF.
+004080 1210-OPEN-HISTORY-FILE-EXIT.
+004090     EXIT.
+004100
+004110*****************************************************
+004120*  1220-SEED-RNG                                         *
+004130*  WHEN THE CONTROL RECORD SUPPLIED A NONZERO SEED, RE-   *
+004140*  SEEDS FUNCTION RANDOM WITH IT SO THE RUN CAN BE        *
+004150*  REPRODUCED EXACTLY, AND ECHOES THE SEED ACTUALLY USED  *
+004160*  TO SYSOUT FOR THE AUDIT LOG.  WITH NO SEED SUPPLIED    *
+004170*  THE LIBRARY'S OWN DEFAULT SEEDING IS LEFT IN PLACE.    *
+004180*****************************************************
+004190 1220-SEED-RNG.
+004200     IF RNG-SEED-GIVEN
+004210         COMPUTE WS-RNG = FUNCTION RANDOM(WS-RNG-SEED)
+004220         DISPLAY "ENVELOPES RNG: SEEDED WITH " WS-RNG-SEED
+004230     ELSE
+004240         DISPLAY "ENVELOPES RNG: UNSEEDED (NON-REPRODUCIBLE)"
+004250     END-IF.
+004260 1220-SEED-RNG-EXIT.
+004270     EXIT.
+004280
+004290*****************************************************
+004300*  1300-CHECK-RESTART                                   *
+004310*  LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED*
+004320*  RUN.  WHEN ONE IS FOUND WITH THE INCOMPLETE FLAG SET, *
+004330*  THE SWEEP IS RESUMED STARTING AFTER THE LAST CUTOFF   *
+004340*  THAT WAS FINISHED, AND THE OUTPUT DATASETS ARE        *
+004350*  EXTENDED RATHER THAN REBUILT FROM SCRATCH.            *
+004360*****************************************************
+004370 1300-CHECK-RESTART.
+004380     OPEN INPUT CHECKPOINT-FILE.
+004390     IF CHECKPOINT-OK
+004400         READ CHECKPOINT-FILE
+004410             AT END
+004420                 CONTINUE
+004430         END-READ
+004440         IF CKPT-RUN-INCOMPLETE
+004450             COMPUTE WS-CUTOFF-START =
+004460                 CKPT-CUTOFF + WS-CUTOFF-STEP
+004470             MOVE CKPT-OPTIMAL-CUTOFF TO WS-OPTIMAL-CUTOFF
+004480             MOVE CKPT-OPTIMAL-VALUE  TO WS-OPTIMAL-VALUE
+004490             SET OPTIMAL-SET TO TRUE
+004500             SET RESUMING-RUN TO TRUE
+004510             DISPLAY "ENVELOPES RESTART: RESUMING AFTER CUTOFF="
+004520                 CKPT-CUTOFF
+004530         END-IF
+004540         CLOSE CHECKPOINT-FILE
+004550     END-IF.
+004560 1300-CHECK-RESTART-EXIT.
+004570     EXIT.
+004580
+004590*****************************************************
+004600*  1230-FAST-FORWARD-RNG                                  *
+004610*  ON A RESUMED, SEEDED RUN, RE-SEEDING ALONE WOULD PUT    *
+004620*  THE RNG BACK AT THE START OF ITS STREAM - THE SAME      *
+004630*  DRAWS THE EARLIER CUTOFFS ALREADY CONSUMED - SO THE     *
+004640*  CUTOFFS THAT REMAIN WOULD NOT SEE THE DRAWS A SINGLE    *
+004650*  UNINTERRUPTED RUN WOULD HAVE GIVEN THEM.  THIS READS    *
+004660*  THE NUMBER OF TRIALS ALREADY RECORDED FOR EACH          *
+004670*  COMPLETED CUTOFF FROM RESULTOUT AND DISCARDS THAT MANY  *
+004680*  PAIRS OF DRAWS (3500-SINGLE-TRIAL TAKES EXACTLY TWO     *
+004690*  PER TRIAL) SO THE STREAM PICKS UP WHERE A CONTINUOUS    *
+004700*  RUN WOULD HAVE LEFT IT.                                 *
+004710*****************************************************
+004720 1230-FAST-FORWARD-RNG.
+004730     MOVE ZERO TO WS-FAST-FORWARD-TRIALS.
+004740     OPEN INPUT RESULT-FILE.
+004750     READ RESULT-FILE
+004760         AT END
+004770             SET FS-RESULT-EOF TO TRUE
+004780     END-READ.
+004790     PERFORM 1231-SUM-PRIOR-TRIALS
+004800         THRU 1231-SUM-PRIOR-TRIALS-EXIT
+004810         UNTIL FS-RESULT-EOF.
+004820     CLOSE RESULT-FILE.
+004830     COMPUTE WS-FAST-FORWARD-DRAWS = WS-FAST-FORWARD-TRIALS * 2.
+004840     IF WS-FAST-FORWARD-DRAWS > 0
+004850         PERFORM 3700-RNG THRU 3700-RNG-EXIT
+004860             WS-FAST-FORWARD-DRAWS TIMES
+004870     END-IF.
+004880 1230-FAST-FORWARD-RNG-EXIT.
+004890     EXIT.
+004900
+004910*****************************************************
+004920*  1231-SUM-PRIOR-TRIALS                                  *
+004930*  ACCUMULATES RES-NUM-TRIALS ACROSS EVERY RESULT RECORD   *
+004940*  WRITTEN BEFORE THIS RESTART.                            *
+004950*****************************************************
+004960 1231-SUM-PRIOR-TRIALS.
+004970     ADD RES-NUM-TRIALS TO WS-FAST-FORWARD-TRIALS.
+004980     READ RESULT-FILE
+004990         AT END
+005000             SET FS-RESULT-EOF TO TRUE
+005010     END-READ.
+005020 1231-SUM-PRIOR-TRIALS-EXIT.
+005030     EXIT.
+005040
+005050*****************************************************
+005060*  1240-OPEN-OUTPUT-FILES                                 *
+005070*  OPENS THE RECONCILIATION AND RESULTS DATASETS.  ON A    *
+005080*  RESUMED RUN THEY ARE EXTENDED SO THE EARLIER CUTOFFS'   *
+005090*  ROWS SURVIVE; OTHERWISE THEY ARE REBUILT FROM SCRATCH.  *
+005100*  EITHER WAY THE STATUS CODE IS CHECKED SO A MISSING      *
+005110*  DATASET ON A RESUMED RUN IS CAUGHT INSTEAD OF SILENTLY  *
+005120*  FALLING THROUGH TO UNOPENED WRITES.                     *
+005130*****************************************************
+005140 1240-OPEN-OUTPUT-FILES.
+005150     IF RESUMING-RUN
+005160         OPEN EXTEND RECONCILE-FILE
+005170         IF NOT FS-RECONCILE-OK
+005180             DISPLAY "ENVELOPES ERROR: RECONCILE-FILE EXTEND "
+005190                 "OPEN FAILED, STATUS=" FS-RECONCILE-FILE
+005200         END-IF
+005210         OPEN EXTEND RESULT-FILE
+005220         IF NOT FS-RESULT-OK
+005230             DISPLAY "ENVELOPES ERROR: RESULT-FILE EXTEND "
+005240                 "OPEN FAILED, STATUS=" FS-RESULT-FILE
+005250         END-IF
+005260     ELSE
+005270         OPEN OUTPUT RECONCILE-FILE
+005280         IF NOT FS-RECONCILE-OK
+005290             DISPLAY "ENVELOPES ERROR: RECONCILE-FILE OUTPUT "
+005300                 "OPEN FAILED, STATUS=" FS-RECONCILE-FILE
+005310         END-IF
+005320         OPEN OUTPUT RESULT-FILE
+005330         IF NOT FS-RESULT-OK
+005340             DISPLAY "ENVELOPES ERROR: RESULT-FILE OUTPUT "
+005350                 "OPEN FAILED, STATUS=" FS-RESULT-FILE
+005360         END-IF
+005370     END-IF.
+005380 1240-OPEN-OUTPUT-FILES-EXIT.
+005390     EXIT.
+005400
+005410*****************************************************
+005420*  3000-MULTI-TRIAL                                   *
+005430*  RUNS MANY TRIALS AT A GIVEN CUTOFF TO APPROXIMATE   *
+005440*  THE EXPECTED VALUE.                                 *
+005450*****************************************************
+005460 3000-MULTI-TRIAL.
+005470     COMPUTE WS-TOTAL = 0.
+005480     COMPUTE WS-TOTAL-SQ = 0.
+005490     SET EARLY-STOP-NOT-TRIGGERED TO TRUE.
+005500     PERFORM 3500-SINGLE-TRIAL
+005510         THRU 3500-SINGLE-TRIAL-EXIT
+005520         VARYING WS-TRIAL-NUM FROM 1 BY 1
+005530         UNTIL WS-TRIAL-NUM > WS-NUM-TRIALS
+005540         OR EARLY-STOP-TRIGGERED.
+005550
+005560     COMPUTE WS-TRIALS-USED = WS-TRIAL-NUM - 1.
+005570     COMPUTE WS-EXPECTED-VALUE = WS-TOTAL / WS-TRIALS-USED.
+005580
+005590     PERFORM 3560-COMPUTE-FINAL-STATS
+005600         THRU 3560-COMPUTE-FINAL-STATS-EXIT.
+005610     DISPLAY "cutoff=" WS-CUTOFF ", expected_value="
+005620         WS-EXPECTED-VALUE ", std_error=" WS-STD-ERROR
+005630         ", ci95=(" WS-CI-LOW ", " WS-CI-HIGH ")".
+005640     PERFORM 5000-WRITE-RESULT-RECORD
+005650         THRU 5000-WRITE-RESULT-RECORD-EXIT.
+005660
+005670     PERFORM 4000-VALIDATE-CUTOFF
+005680         THRU 4000-VALIDATE-CUTOFF-EXIT.
+005690
+005700     PERFORM 4500-RECONCILE-HISTORY
+005710         THRU 4500-RECONCILE-HISTORY-EXIT.
+005720
+005730     PERFORM 4600-UPDATE-OPTIMAL
+005740         THRU 4600-UPDATE-OPTIMAL-EXIT.
+005750
+005760     PERFORM 5500-WRITE-CHECKPOINT
+005770         THRU 5500-WRITE-CHECKPOINT-EXIT.
+005780 3000-MULTI-TRIAL-EXIT.
+005790     EXIT.
+005800
+005810*****************************************************
+005820*  3500-SINGLE-TRIAL                                  *
+005830*  RUNS A SINGLE TRIAL WHERE AN ENVELOPE IS CHOSEN.    *
+005840*  IF THE CHOSEN ENVELOPE HAS A VALUE < CUTOFF, THE    *
+005850*  TRIAL SWITCHES ENVELOPES, OTHERWISE IT KEEPS THE    *
+005860*  ENVELOPE IT CHOSE.  ACCUMULATES THE VALUE OF THE    *
+005870*  ENVELOPE ULTIMATELY SELECTED INTO WS-TOTAL.         *
+005880*****************************************************
+005890 3500-SINGLE-TRIAL.
+005900     PERFORM 3700-RNG THRU 3700-RNG-EXIT.
+005910     PERFORM 3600-DRAW-LOWER-VALUE
+005920         THRU 3600-DRAW-LOWER-VALUE-EXIT.
+005930     COMPUTE WS-HIGHER-VALUE = 2 * WS-LOWER-VALUE.
+005940     PERFORM 3700-RNG THRU 3700-RNG-EXIT.
+005950     IF WS-RNG < 0.5
+005960         IF WS-LOWER-VALUE >= WS-CUTOFF
+005970             COMPUTE WS-VALUE = WS-LOWER-VALUE
+005980         ELSE
+005990             COMPUTE WS-VALUE = WS-HIGHER-VALUE
+006000         END-IF
+006010     ELSE
+006020         IF WS-HIGHER-VALUE >= WS-CUTOFF
+006030             COMPUTE WS-VALUE = WS-HIGHER-VALUE
+006040         ELSE
+006050             COMPUTE WS-VALUE = WS-LOWER-VALUE
+006060         END-IF
+006070     END-IF.
+006080     COMPUTE WS-TOTAL = WS-TOTAL + WS-VALUE.
+006090     COMPUTE WS-TOTAL-SQ = WS-TOTAL-SQ + WS-VALUE ** 2.
+006100     PERFORM 3550-CHECK-EARLY-STOP
+006110         THRU 3550-CHECK-EARLY-STOP-EXIT.
+006120 3500-SINGLE-TRIAL-EXIT.
+006130     EXIT.
+006140
+006150*****************************************************
+006160*  3550-CHECK-EARLY-STOP                               *
+006170*  EVERY 100 TRIALS, ONCE AT LEAST 100 HAVE RUN, CHECKS  *
+006180*  THE RUNNING STANDARD ERROR FOR THIS CUTOFF AGAINST    *
+006190*  WS-EARLY-STOP-TOL AND TRIPS SW-EARLY-STOP ONCE IT     *
+006200*  HAS CONVERGED WELL ENOUGH TO STOP SHORT OF            *
+006210*  WS-NUM-TRIALS.  A ZERO TOLERANCE DISABLES THIS.       *
+006220*****************************************************
+006230 3550-CHECK-EARLY-STOP.
+006240     IF WS-EARLY-STOP-TOL > 0 AND WS-TRIAL-NUM >= 100
+006250         DIVIDE WS-TRIAL-NUM BY 100
+006260             GIVING WS-CHECK-QUOTIENT
+006270             REMAINDER WS-CHECK-REMAINDER
+006280         IF WS-CHECK-REMAINDER = 0
+006290             COMPUTE WS-VARIANCE =
+006300                 (WS-TOTAL-SQ / WS-TRIAL-NUM) -
+006310                 ((WS-TOTAL / WS-TRIAL-NUM) ** 2)
+006320             IF WS-VARIANCE < 0
+006330                 MOVE 0 TO WS-VARIANCE
+006340             END-IF
+006350             COMPUTE WS-STD-ERROR =
+006360                 (WS-VARIANCE / WS-TRIAL-NUM) ** 0.5
+006370             IF WS-STD-ERROR < WS-EARLY-STOP-TOL
+006380                 SET EARLY-STOP-TRIGGERED TO TRUE
+006390             END-IF
+006400         END-IF
+006410     END-IF.
+006420 3550-CHECK-EARLY-STOP-EXIT.
+006430     EXIT.
+006440
+006450*****************************************************
+006460*  3560-COMPUTE-FINAL-STATS                               *
+006470*  RECOMPUTES THE VARIANCE AND STANDARD ERROR ONE LAST    *
+006480*  TIME AGAINST THE ACTUAL NUMBER OF TRIALS USED, SINCE    *
+006490*  3550-CHECK-EARLY-STOP ONLY SAMPLES EVERY 100 TRIALS     *
+006500*  AND MAY NOT HAVE RUN ON THE FINAL TRIAL COUNT, THEN     *
+006510*  DERIVES THE 95 PERCENT CONFIDENCE INTERVAL AROUND       *
+006520*  WS-EXPECTED-VALUE FROM THE RESULT.                      *
+006530*****************************************************
+006540 3560-COMPUTE-FINAL-STATS.
+006550     COMPUTE WS-VARIANCE =
+006560         (WS-TOTAL-SQ / WS-TRIALS-USED) -
+006570         ((WS-TOTAL / WS-TRIALS-USED) ** 2).
+006580     IF WS-VARIANCE < 0
+006590         MOVE 0 TO WS-VARIANCE
+006600     END-IF.
+006610     COMPUTE WS-STD-ERROR =
+006620         (WS-VARIANCE / WS-TRIALS-USED) ** 0.5.
+006630     COMPUTE WS-CI-HALF-WIDTH = 1.96 * WS-STD-ERROR.
+006640     COMPUTE WS-CI-LOW  = WS-EXPECTED-VALUE - WS-CI-HALF-WIDTH.
+006650     COMPUTE WS-CI-HIGH = WS-EXPECTED-VALUE + WS-CI-HALF-WIDTH.
+006660 3560-COMPUTE-FINAL-STATS-EXIT.
+006670     EXIT.
+006680
+006690*****************************************************
+006700*  3600-DRAW-LOWER-VALUE                                *
+006710*  DRAWS WS-LOWER-VALUE FROM THE CONFIGURED ENVELOPE-    *
+006720*  VALUE DISTRIBUTION: A FLAT UNIFORM(0, PRIOR-MAX), AN  *
+006730*  EXPONENTIAL WITH MEAN PRIOR-MAX, OR A LOG-UNIFORM     *
+006740*  BETWEEN 1 AND PRIOR-MAX.  WS-RNG MUST ALREADY HOLD    *
+006750*  THIS TRIAL'S RANDOM DRAW.                             *
+006760*****************************************************
+006770 3600-DRAW-LOWER-VALUE.
+006780     EVALUATE TRUE
+006790         WHEN DIST-EXPONENTIAL
+006800             COMPUTE WS-LOWER-VALUE = WS-PRIOR-LOWER-MAX *
+006810                 (0 - FUNCTION LOG(1 - WS-RNG))
+006820         WHEN DIST-LOG-UNIFORM
+006830             COMPUTE WS-LOWER-VALUE = FUNCTION EXP(WS-RNG *
+006840                 FUNCTION LOG(WS-PRIOR-LOWER-MAX))
+006850         WHEN OTHER
+006860             COMPUTE WS-LOWER-VALUE = WS-RNG * WS-PRIOR-LOWER-MAX
+006870     END-EVALUATE.
+006880 3600-DRAW-LOWER-VALUE-EXIT.
+006890     EXIT.
+006900
+006910*****************************************************
+006920*  3700-RNG                                            *
+006930*  FUNCTION RANDOM PRODUCES A NON-UNIFORM DISTRIBUTION  *
+006940*  ON SOME PLATFORMS, SO THE FIRST FIVE DIGITS IT       *
+006950*  PRODUCES ARE DISCARDED.                              *
+006960*****************************************************
+006970 3700-RNG.
+006980     COMPUTE WS-RNG = FUNCTION RANDOM.
+006990     COMPUTE WS-TMP = WS-RNG * 10000.
+007000     COMPUTE WS-RNG = WS-RNG * 10000 - WS-TMP.
+007010 3700-RNG-EXIT.
+007020     EXIT.
+007030
+007040*****************************************************
+007050*  4000-VALIDATE-CUTOFF                                *
+007060*  COMPUTES THE CLOSED-FORM EXPECTED VALUE FOR THE      *
+007070*  SWITCH-BELOW-CUTOFF STRATEGY UNDER A UNIFORM(0,M)    *
+007080*  PRIOR AND FLAGS ANY CUTOFF WHERE THE SIMULATED        *
+007090*  WS-EXPECTED-VALUE DEVIATES FROM IT BY MORE THAN       *
+007100*  WS-VALIDATION-TOL AND MORE THAN THE SAMPLING NOISE    *
+007110*  ALREADY MEASURED FOR THIS CUTOFF BY 3560-COMPUTE-     *
+007120*  FINAL-STATS.  A LOGIC REGRESSION IN 3500-SINGLE-       *
+007130*  TRIAL'S BRANCHING WOULD SHOW UP HERE.  NO CLOSED       *
+007140*  FORM IS KNOWN FOR THE NON-UNIFORM DISTRIBUTIONS, SO   *
+007150*  THIS CHECK ONLY RUNS UNDER DIST-UNIFORM.               *
+007160*  ABOVE 2M THE SWITCH-BELOW-CUTOFF STRATEGY ALWAYS      *
+007170*  SWITCHES, SO THE EXPECTED VALUE IS FLAT AT 0.75M -    *
+007180*  THE QUADRATIC FORMULA BELOW ONLY HOLDS FOR M < CUTOFF *
+007190*  <= 2M AND GOES NEGATIVE PAST THAT.                    *
+007200*****************************************************
+007210 4000-VALIDATE-CUTOFF.
+007220     IF DIST-UNIFORM
+007230         IF WS-CUTOFF <= WS-PRIOR-LOWER-MAX
+007240             COMPUTE WS-THEORETICAL-VALUE =
+007250                 (0.75 * WS-PRIOR-LOWER-MAX) +
+007260                 ((0.1875 * WS-CUTOFF * WS-CUTOFF) /
+007270                 WS-PRIOR-LOWER-MAX)
+007280         ELSE
+007290             IF WS-CUTOFF <= (2 * WS-PRIOR-LOWER-MAX)
+007300                 COMPUTE WS-THEORETICAL-VALUE =
+007310                     WS-PRIOR-LOWER-MAX -
+007320                     ((WS-CUTOFF * WS-CUTOFF) /
+007330                     (16 * WS-PRIOR-LOWER-MAX))
+007340             ELSE
+007350                 COMPUTE WS-THEORETICAL-VALUE =
+007360                     0.75 * WS-PRIOR-LOWER-MAX
+007370             END-IF
+007380         END-IF
+007390         COMPUTE WS-VALIDATION-DIFF =
+007400             WS-EXPECTED-VALUE - WS-THEORETICAL-VALUE
+007410         IF WS-VALIDATION-DIFF < 0
+007420             COMPUTE WS-VALIDATION-DIFF = WS-VALIDATION-DIFF * -1
+007430         END-IF
+007440         COMPUTE WS-VALIDATION-FLOOR = 4 * WS-STD-ERROR
+007450         IF WS-VALIDATION-TOL > WS-VALIDATION-FLOOR
+007460             MOVE WS-VALIDATION-TOL TO WS-VALIDATION-FLOOR
+007470         END-IF
+007480         IF WS-VALIDATION-DIFF > WS-VALIDATION-FLOOR
+007490             DISPLAY "ENVELOPES VALIDATION WARNING: CUTOFF="
+007500                 WS-CUTOFF " SIMULATED=" WS-EXPECTED-VALUE
+007510                 " THEORETICAL=" WS-THEORETICAL-VALUE
+007520         END-IF
+007530     END-IF.
+007540 4000-VALIDATE-CUTOFF-EXIT.
+007550     EXIT.
+007560
+007570*****************************************************
+007580*  4500-RECONCILE-HISTORY                              *
+007590*  LOOKS UP THE MOST RECENT PRIOR RUN'S EXPECTED VALUE  *
+007600*  FOR THIS CUTOFF, FLAGS IT ON THE RECONCILIATION      *
+007610*  REPORT IF IT MOVED TOO FAR, THEN APPENDS TODAY'S      *
+007620*  EXPECTED VALUE TO THE HISTORY FILE.                  *
+007630*****************************************************
+007640 4500-RECONCILE-HISTORY.
+007650     MOVE "N" TO SW-PRIOR-FOUND.
+007660     MOVE WS-CUTOFF TO HIST-CUTOFF.
+007670     START HISTORY-FILE KEY IS = HIST-CUTOFF
+007680         INVALID KEY
+007690             CONTINUE
+007700         NOT INVALID KEY
+007710             PERFORM 4510-SCAN-HISTORY
+007720                 THRU 4510-SCAN-HISTORY-EXIT
+007730     END-START.
+007740
+007750     IF PRIOR-RUN-FOUND
+007760         COMPUTE WS-EV-DIFF =
+007770             WS-EXPECTED-VALUE - WS-PRIOR-EXPECTED-VALUE
+007780         IF WS-EV-DIFF < 0
+007790             COMPUTE WS-EV-DIFF = WS-EV-DIFF * -1
+007800         END-IF
+007810         IF WS-EV-DIFF > WS-DRIFT-THRESHOLD
+007820             PERFORM 4520-WRITE-DRIFT-LINE
+007830                 THRU 4520-WRITE-DRIFT-LINE-EXIT
+007840         END-IF
+007850     END-IF.
+007860
+007870     PERFORM 4530-APPEND-HISTORY
+007880         THRU 4530-APPEND-HISTORY-EXIT.
+007890 4500-RECONCILE-HISTORY-EXIT.
+007900     EXIT.
+007910
+007920*****************************************************
+007930*  4510-SCAN-HISTORY                                   *
+007940*  WALKS THE DUPLICATE-KEY CHAIN FOR THIS CUTOFF IN     *
+007950*  RUN-DATE ORDER, ENDING WITH THE MOST RECENT PRIOR    *
+007960*  RUN'S EXPECTED VALUE LEFT IN WS-PRIOR-EXPECTED-VALUE. *
+007970*****************************************************
+007980 4510-SCAN-HISTORY.
+007990     READ HISTORY-FILE NEXT RECORD
+008000         AT END
+008010             CONTINUE
+008020     END-READ.
+008030     PERFORM 4511-SCAN-HISTORY-STEP
+008040         THRU 4511-SCAN-HISTORY-STEP-EXIT
+008050         UNTIL NOT HISTORY-OK OR HIST-CUTOFF NOT = WS-CUTOFF.
+008060 4510-SCAN-HISTORY-EXIT.
+008070     EXIT.
+008080
+008090 4511-SCAN-HISTORY-STEP.
+008100     SET PRIOR-RUN-FOUND TO TRUE.
+008110     MOVE HIST-EXPECTED-VALUE TO WS-PRIOR-EXPECTED-VALUE.
+008120     READ HISTORY-FILE NEXT RECORD
+008130         AT END
+008140             CONTINUE
+008150     END-READ.
+008160 4511-SCAN-HISTORY-STEP-EXIT.
+008170     EXIT.
+008180
+008190*****************************************************
+008200*  4520-WRITE-DRIFT-LINE                               *
+008210*  WRITES ONE FLAGGED LINE TO THE RECONCILIATION       *
+008220*  REPORT FOR A CUTOFF THAT MOVED TOO FAR.              *
+008230*****************************************************
+008240 4520-WRITE-DRIFT-LINE.
+008250     MOVE SPACES TO RECONCILE-RECORD.
+008260     MOVE WS-CUTOFF             TO RPT-CUTOFF.
+008270     MOVE WS-PRIOR-EXPECTED-VALUE TO RPT-PRIOR-VALUE.
+008280     MOVE WS-EXPECTED-VALUE     TO RPT-CURRENT-VALUE.
+008290     MOVE WS-EV-DIFF            TO RPT-DIFF.
+008300     WRITE RECONCILE-RECORD.
+008310 4520-WRITE-DRIFT-LINE-EXIT.
+008320     EXIT.
+008330
+008340*****************************************************
+008350*  4530-APPEND-HISTORY                                 *
+008360*  APPENDS TODAY'S EXPECTED VALUE FOR THIS CUTOFF TO    *
+008370*  THE HISTORY FILE UNDER TODAY'S RUN-DATE.              *
+008380*****************************************************
+008390 4530-APPEND-HISTORY.
+008400     MOVE SPACES TO HISTORY-RECORD.
+008410     MOVE WS-RUN-DATE           TO HIST-RUN-DATE.
+008420     MOVE WS-CUTOFF             TO HIST-CUTOFF.
+008430     MOVE WS-EXPECTED-VALUE     TO HIST-EXPECTED-VALUE.
+008440     WRITE HISTORY-RECORD
+008450         INVALID KEY
+008460             DISPLAY "ENVELOPES: DUPLICATE HISTORY RECORD FOR "
+008470                 "CUTOFF " WS-CUTOFF " ON " WS-RUN-DATE
+008480     END-WRITE.
+008490 4530-APPEND-HISTORY-EXIT.
+008500     EXIT.
+008510
+008520*****************************************************
+008530*  4600-UPDATE-OPTIMAL                                  *
+008540*  KEEPS A RUNNING RECORD OF THE HIGHEST EXPECTED VALUE  *
+008550*  SEEN SO FAR AND THE CUTOFF THAT PRODUCED IT.          *
+008560*****************************************************
+008570 4600-UPDATE-OPTIMAL.
+008580     IF OPTIMAL-NOT-SET OR WS-EXPECTED-VALUE > WS-OPTIMAL-VALUE
+008590         MOVE WS-CUTOFF          TO WS-OPTIMAL-CUTOFF
+008600         MOVE WS-EXPECTED-VALUE  TO WS-OPTIMAL-VALUE
+008610         SET OPTIMAL-SET TO TRUE
+008620     END-IF.
+008630 4600-UPDATE-OPTIMAL-EXIT.
+008640     EXIT.
+008650
+008660*****************************************************
+008670*  9000-FINALIZE                                       *
+008680*  EMITS THE OPTIMAL-CUTOFF SUMMARY LINE AND CLOSES     *
+008690*  THE FILES OPENED FOR THE DURATION OF THE RUN.        *
+008700*****************************************************
+008710 9000-FINALIZE.
+008720     DISPLAY "ENVELOPES SUMMARY: OPTIMAL CUTOFF="
+008730         WS-OPTIMAL-CUTOFF " EXPECTED-VALUE="
+008740         WS-OPTIMAL-VALUE.
+008750     OPEN OUTPUT CHECKPOINT-FILE.
+008760     IF NOT CHECKPOINT-OK
+008770         DISPLAY "ENVELOPES ERROR: CHECKPOINT-FILE OUTPUT "
+008780             "OPEN FAILED, STATUS=" FS-CHECKPOINT-FILE
+008790     END-IF.
+008800     MOVE SPACES TO CHECKPOINT-RECORD.
+008810     MOVE WS-CUTOFF-STOP     TO CKPT-CUTOFF.
+008820     MOVE WS-OPTIMAL-CUTOFF  TO CKPT-OPTIMAL-CUTOFF.
+008830     MOVE WS-OPTIMAL-VALUE   TO CKPT-OPTIMAL-VALUE.
+008840     SET CKPT-RUN-COMPLETE   TO TRUE.
+008850     WRITE CHECKPOINT-RECORD.
+008860     CLOSE CHECKPOINT-FILE.
+008870     CLOSE HISTORY-FILE.
+008880     CLOSE RECONCILE-FILE.
+008890     CLOSE RESULT-FILE.
+008900 9000-FINALIZE-EXIT.
+008910     EXIT.
+008920
+008930*****************************************************
+008940*  5000-WRITE-RESULT-RECORD                            *
+008950*  WRITES ONE RECORD TO THE RESULTS FILE FOR THIS       *
+008960*  CUTOFF: THE CUTOFF ITSELF, ITS EXPECTED VALUE, AND    *
+008970*  THE NUMBER OF TRIALS ACTUALLY USED TO COMPUTE IT      *
+008980*  (WHICH MAY BE LESS THAN WS-NUM-TRIALS IF THE EARLY-   *
+008990*  STOPPING CHECK TRIPPED).                              *
+009000*****************************************************
+009010 5000-WRITE-RESULT-RECORD.
+009020     MOVE SPACES TO RESULT-RECORD.
+009030     MOVE WS-CUTOFF             TO RES-CUTOFF.
+009040     MOVE WS-EXPECTED-VALUE     TO RES-EXPECTED-VALUE.
+009050     MOVE WS-TRIALS-USED        TO RES-NUM-TRIALS.
+009060     MOVE WS-STD-ERROR          TO RES-STD-ERROR.
+009070     MOVE WS-CI-LOW             TO RES-CI-LOW.
+009080     MOVE WS-CI-HIGH            TO RES-CI-HIGH.
+009090     WRITE RESULT-RECORD.
+009100 5000-WRITE-RESULT-RECORD-EXIT.
+009110     EXIT.
+009120
+009130*****************************************************
+009140*  5500-WRITE-CHECKPOINT                                *
+009150*  RECORDS THE CUTOFF JUST COMPLETED SO AN INTERRUPTED   *
+009160*  SWEEP CAN BE RESUMED WITHOUT RERUNNING CUTOFFS THAT    *
+009170*  ALREADY FINISHED.  THE FLAG IS LEFT INCOMPLETE HERE -  *
+009180*  9000-FINALIZE REWRITES IT COMPLETE ONCE THE WHOLE      *
+009190*  SWEEP ENDS NORMALLY.                                   *
+009200*****************************************************
+009210 5500-WRITE-CHECKPOINT.
+009220     OPEN OUTPUT CHECKPOINT-FILE.
+009230     IF NOT CHECKPOINT-OK
+009240         DISPLAY "ENVELOPES ERROR: CHECKPOINT-FILE OUTPUT "
+009250             "OPEN FAILED, STATUS=" FS-CHECKPOINT-FILE
+009260     END-IF.
+009270     MOVE SPACES TO CHECKPOINT-RECORD.
+009280     MOVE WS-CUTOFF          TO CKPT-CUTOFF.
+009290     MOVE WS-OPTIMAL-CUTOFF  TO CKPT-OPTIMAL-CUTOFF.
+009300     MOVE WS-OPTIMAL-VALUE   TO CKPT-OPTIMAL-VALUE.
+009310     SET CKPT-RUN-INCOMPLETE TO TRUE.
+009320     WRITE CHECKPOINT-RECORD.
+009330     CLOSE CHECKPOINT-FILE.
+009340 5500-WRITE-CHECKPOINT-EXIT.
+009350     EXIT.
